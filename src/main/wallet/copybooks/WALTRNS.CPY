@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALTRNS.CPY                                 *
+000300*    DESCRIPTION...: TRANS-FILE INPUT RECORD LAYOUT             *
+000400*                    ONE ENTRY PER WALLET-TO-WALLET TRANSFER    *
+000500*                    TO BE POSTED IN THE BATCH WINDOW.          *
+000600*    MODIFICATION HISTORY                                      *
+000700*    DATE       INIT  DESCRIPTION                               *
+000800*    ---------- ----  -------------------------------------    *
+000900*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+000950*    2026-08-09 DLP   WIDENED TR-AMOUNT TO PIC S9(9)V99 FOR     *
+000960*                     DECIMAL CURRENCY.                         *
+000970*    2026-08-09 DLP   ADDED TR-SEQUENCE-NO SO A RESTARTED BATCH *
+000980*                     RUN CAN TELL WHICH TRANSACTIONS ALREADY   *
+000990*                     POSTED ON A PRIOR, ABENDED RUN.           *
+000995*    2026-08-09 DLP   CHANGED TR-AMOUNT TO COMP-3 TO MATCH THE  *
+000996*                     PACKED-DECIMAL USAGE OF EVERY OTHER       *
+000997*                     CURRENCY FIELD IN THE SYSTEM.             *
+001000*****************************************************************
+001100 01  TR-TRANS-RECORD.
+001150     05  TR-SEQUENCE-NO          PIC 9(08).
+001200     05  TR-FROM-WALLET          PIC X(10).
+001300     05  TR-TO-WALLET            PIC X(10).
+001400     05  TR-AMOUNT               PIC S9(9)V99 COMP-3.
+001500     05  FILLER                  PIC X(12).
