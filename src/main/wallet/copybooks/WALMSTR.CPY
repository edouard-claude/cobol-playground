@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALMSTR.CPY                                 *
+000300*    DESCRIPTION...: WALLET-MASTER RECORD LAYOUT                *
+000400*                    ONE ENTRY PER WALLET, KEYED BY WALLET ID,  *
+000500*                    SO BALANCES PERSIST ACROSS RUNS.           *
+000600*    MODIFICATION HISTORY                                      *
+000700*    DATE       INIT  DESCRIPTION                               *
+000800*    ---------- ----  -------------------------------------    *
+000900*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+000950*    2026-08-09 DLP   WIDENED WM-BALANCE TO PIC S9(9)V99        *
+000960*                     COMP-3 FOR DECIMAL CURRENCY AND           *
+000970*                     OVERDRAWN (NEGATIVE) BALANCES.            *
+000980*    2026-08-09 DLP   ADDED WM-WALLET-STATUS SO A WALLET CAN    *
+000990*                     BE CLOSED TO NEW ACTIVITY.                *
+000995*    2026-08-09 DLP   ADDED WM-STATUS-FROZEN AND A PER-WALLET   *
+000996*                     WM-CREDIT-LIMIT SO ELIGIBLE WALLETS CAN   *
+000997*                     OVERDRAW UP TO AN APPROVED THRESHOLD.     *
+001000*****************************************************************
+001100 01  WM-WALLET-RECORD.
+001200     05  WM-WALLET-ID            PIC X(10).
+001250     05  WM-WALLET-STATUS        PIC X(01).
+001260         88  WM-STATUS-ACTIVE        VALUE 'A'.
+001270         88  WM-STATUS-CLOSED        VALUE 'C'.
+001280         88  WM-STATUS-FROZEN        VALUE 'F'.
+001300     05  WM-BALANCE              PIC S9(9)V99 COMP-3.
+001350     05  WM-CREDIT-LIMIT         PIC S9(9)V99 COMP-3.
+001400     05  WM-LAST-UPDT-DATE       PIC 9(08).
+001500     05  WM-LAST-UPDT-TIME       PIC 9(08).
+001600     05  FILLER                  PIC X(11).
