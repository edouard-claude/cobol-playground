@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALGLX.CPY                                  *
+000300*    DESCRIPTION...: GL-EXTRACT OUTPUT RECORD LAYOUT            *
+000400*                    ONE ENTRY PER POSTED TRANSFER, CARRYING    *
+000500*                    THE DEBIT AND CREDIT SIDES SEPARATELY SO   *
+000600*                    THE DOWNSTREAM GENERAL-LEDGER BATCH JOB    *
+000700*                    CAN PICK UP WALLET ACTIVITY WITHOUT        *
+000800*                    REPLAYING THE WALLET-MASTER FILE.          *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    ---------- ----  -------------------------------------    *
+001200*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+001250*    2026-08-09 DLP   CHANGED THE DEBIT AND CREDIT AMOUNT       *
+001260*                     FIELDS TO COMP-3 TO MATCH THE             *
+001270*                     PACKED-DECIMAL USAGE OF EVERY OTHER       *
+001280*                     CURRENCY FIELD IN THE SYSTEM.             *
+001300*****************************************************************
+001400 01  GL-EXTRACT-RECORD.
+001500     05  GL-SEQUENCE-NO          PIC 9(08).
+001600     05  GL-POSTING-DATE         PIC 9(08).
+001700     05  GL-POSTING-TIME         PIC 9(08).
+001800     05  GL-DEBIT-WALLET         PIC X(10).
+001900     05  GL-DEBIT-AMOUNT         PIC S9(9)V99 COMP-3.
+002000     05  GL-CREDIT-WALLET        PIC X(10).
+002100     05  GL-CREDIT-AMOUNT        PIC S9(9)V99 COMP-3.
