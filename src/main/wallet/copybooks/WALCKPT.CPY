@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALCKPT.CPY                                 *
+000300*    DESCRIPTION...: CHECKPOINT-FILE CONTROL RECORD LAYOUT      *
+000400*                    ONE RECORD PER RUN DATE, KEYED BY          *
+000500*                    CONTROL-ID, HOLDING THE SEQUENCE NUMBER OF *
+000600*                    THE LAST SUCCESSFULLY POSTED TRANSACTION   *
+000700*                    SO A RESTARTED BATCH RUN DOES NOT          *
+000800*                    REPROCESS ANYTHING ALREADY POSTED.         *
+000900*    MODIFICATION HISTORY                                      *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    ---------- ----  -------------------------------------    *
+001200*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+001250*    2026-08-09 DLP   CONTROL-ID IS NOW THE RUN DATE RATHER     *
+001260*                     THAN A FIXED LITERAL, SO EACH DAY'S       *
+001270*                     TRANS-FILE GETS ITS OWN CHECKPOINT ROW    *
+001280*                     INSTEAD OF SHARING ONE THAT NEVER RESETS. *
+001300*****************************************************************
+001400 01  CK-CHECKPOINT-RECORD.
+001500     05  CK-CONTROL-ID           PIC X(08).
+001600     05  CK-LAST-SEQUENCE        PIC 9(08).
+001700     05  CK-LAST-UPDT-DATE       PIC 9(08).
+001800     05  CK-LAST-UPDT-TIME       PIC 9(08).
+001900     05  FILLER                  PIC X(20).
