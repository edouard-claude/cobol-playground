@@ -0,0 +1,42 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALAUDT.CPY                                 *
+000300*    DESCRIPTION...: AUDIT-JOURNAL OUTPUT RECORD LAYOUT         *
+000400*                    ONE ENTRY PER TRANSFER ATTEMPT, POSTED OR  *
+000500*                    REJECTED, WITH RESULTING BALANCES, SO      *
+000600*                    WALLET ACTIVITY CAN BE TRACED WITHOUT      *
+000700*                    RERUNNING THE BATCH.                       *
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------- ----  -------------------------------------    *
+001100*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+001150*    2026-08-09 DLP   WIDENED THE AMOUNT AND BALANCE FIELDS TO  *
+001160*                     PIC S9(9)V99 FOR DECIMAL CURRENCY.        *
+001170*    2026-08-09 DLP   ADDED AU-SEQUENCE-NO SO A JOURNAL ENTRY   *
+001180*                     CAN BE TRACED BACK TO ITS TRANS-FILE      *
+001190*                     RECORD FOR RESTART/CHECKPOINT PURPOSES.   *
+001195*    2026-08-09 DLP   ADDED AU-FROM-BALANCE-BEFORE AND          *
+001196*                     AU-TO-BALANCE-BEFORE SO THE END-OF-DAY    *
+001197*                     RECONCILIATION CAN FOOT THE DEBIT AND     *
+001198*                     CREDIT SIDE OF EACH POSTED TRANSFER FROM  *
+001199*                     ITS OWN BALANCE MOVEMENT RATHER THAN      *
+001199*                     FROM A SINGLE SHARED AMOUNT FIELD.        *
+001199*    2026-08-09 DLP   CHANGED THE AMOUNT AND BALANCE FIELDS TO  *
+001199*                     COMP-3 TO MATCH THE PACKED-DECIMAL USAGE  *
+001199*                     OF EVERY OTHER CURRENCY FIELD IN THE      *
+001199*                     SYSTEM.                                   *
+001200*****************************************************************
+001300 01  AU-AUDIT-RECORD.
+001350     05  AU-SEQUENCE-NO          PIC 9(08).
+001400     05  AU-JOURNAL-DATE         PIC 9(08).
+001500     05  AU-JOURNAL-TIME         PIC 9(08).
+001600     05  AU-FROM-WALLET          PIC X(10).
+001700     05  AU-TO-WALLET            PIC X(10).
+001800     05  AU-AMOUNT               PIC S9(9)V99 COMP-3.
+001900     05  AU-RESULT-CODE          PIC X(01).
+002000         88  AU-RESULT-POSTED        VALUE 'P'.
+002100         88  AU-RESULT-REJECTED      VALUE 'R'.
+002200     05  AU-REASON-TEXT          PIC X(30).
+002300     05  AU-FROM-BALANCE         PIC S9(9)V99 COMP-3.
+002400     05  AU-TO-BALANCE           PIC S9(9)V99 COMP-3.
+002500     05  AU-FROM-BALANCE-BEFORE  PIC S9(9)V99 COMP-3.
+002600     05  AU-TO-BALANCE-BEFORE    PIC S9(9)V99 COMP-3.
