@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: WALREJ.CPY                                  *
+000300*    DESCRIPTION...: REJECT-FILE OUTPUT RECORD LAYOUT           *
+000400*                    ONE ENTRY PER TRANSACTION FAILING THE      *
+000500*                    EDITS IN 3000-VALIDATE-TRANSACTION,        *
+000600*                    BEFORE IT IS ALLOWED ANYWHERE NEAR THE     *
+000700*                    WALLET BALANCES.                           *
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------- ----  -------------------------------------    *
+001100*    2026-08-09 DLP   ORIGINAL COPYBOOK.                        *
+001150*    2026-08-09 DLP   CHANGED RJ-AMOUNT TO COMP-3 TO MATCH THE  *
+001160*                     PACKED-DECIMAL USAGE OF EVERY OTHER       *
+001170*                     CURRENCY FIELD IN THE SYSTEM.             *
+001200*****************************************************************
+001300 01  RJ-REJECT-RECORD.
+001400     05  RJ-FROM-WALLET          PIC X(10).
+001500     05  RJ-TO-WALLET            PIC X(10).
+001600     05  RJ-AMOUNT               PIC S9(9)V99 COMP-3.
+001700     05  RJ-REASON-CODE          PIC X(04).
+001800     05  RJ-REASON-TEXT          PIC X(30).
