@@ -1,21 +1,708 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WalletExample.
-      
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Wallet1 PIC 9(3) VALUE 100.
-01 Wallet2 PIC 9(3) VALUE 50.
-01 TransactionAmount PIC 9(3) VALUE 30.
-      
-PROCEDURE DIVISION.
-    IF Wallet1 >= TransactionAmount THEN
-        SUBTRACT TransactionAmount FROM Wallet1
-        ADD TransactionAmount TO Wallet2
-        DISPLAY 'Transaction successful. New balances: '
-        DISPLAY 'Wallet1: ' Wallet1
-        DISPLAY 'Wallet2: ' Wallet2
-    ELSE
-        DISPLAY 'Transaction failed. Insufficient funds in Wallet1.'
-    END-IF
-    .
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    WalletExample.
+000300 AUTHOR.        D L PATEL.
+000400 INSTALLATION.  WALLET SERVICES BATCH.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*****************************************************************
+000800*    PROGRAM......: WalletExample                               *
+000900*    DESCRIPTION..: VALIDATES AND POSTS A BATCH OF TRANSFERS    *
+001000*                   BETWEEN WALLETS HELD ON THE WALLET-MASTER   *
+001100*                   FILE.  BALANCES ARE PERSISTED ACROSS RUNS   *
+001200*                   INSTEAD OF BEING RE-INITIALISED EVERY TIME  *
+001300*                   THE PROGRAM IS EXECUTED.                    *
+001400*    MODIFICATION HISTORY                                      *
+001500*    DATE       INIT  DESCRIPTION                               *
+001600*    ---------- ----  -------------------------------------    *
+001700*    2026-08-09 DLP   REPLACED HARDCODED WALLET1/WALLET2        *
+001800*                     WORKING-STORAGE BALANCES WITH AN INDEXED  *
+001900*                     WALLET-MASTER FILE KEYED BY WALLET ID.    *
+002000*                     ON FIRST USE THE FILE IS BUILT AND SEEDED *
+002100*                     WITH THE TWO ORIGINAL DEMO WALLETS.       *
+002200*    2026-08-09 DLP   REPLACED THE SINGLE HARDCODED TRANSFER    *
+002300*                     WITH A BATCH WINDOW THAT READS MANY       *
+002400*                     TRANSFERS FROM TRANS-FILE AND PRINTS A    *
+002500*                     RUN SUMMARY OF POSTED VERSUS REJECTED.    *
+002600*    2026-08-09 DLP   ADDED A DATE-STAMPED AUDIT JOURNAL.       *
+002700*                     EVERY TRANSFER ATTEMPT, POSTED OR         *
+002800*                     REJECTED, IS NOW WRITTEN WITH A           *
+002900*                     TIMESTAMP AND THE RESULTING BALANCES.     *
+002950*    2026-08-09 DLP   WIDENED BALANCES AND AMOUNTS TO PIC       *
+002960*                     S9(9)V99 SO WALLETS CAN CARRY FRACTIONAL  *
+002970*                     CURRENCY AND GO NEGATIVE UNDER OVERDRAFT. *
+002980*    2026-08-09 DLP   ADDED 3000-VALIDATE-TRANSACTION TO SCREEN *
+002990*                     EACH TRANSFER AGAINST THE WALLET MASTER   *
+002995*                     BEFORE IT TOUCHES ANY BALANCE.  ANYTHING  *
+002996*                     THAT FAILS THE EDITS NOW GOES TO A NEW    *
+002997*                     REJECT-FILE WITH A REASON CODE.           *
+002998*    2026-08-09 DLP   ADDED A CHECKPOINT FILE THAT RECORDS THE  *
+002999*                     SEQUENCE NUMBER OF THE LAST SUCCESSFULLY  *
+003001*                     POSTED TRANSACTION, SO A RUN RESTARTED    *
+003002*                     AFTER AN ABEND PICKS UP WHERE IT LEFT OFF *
+003003*                     INSTEAD OF REPROCESSING OR DOUBLE-POSTING *
+003004*                     TRANSACTIONS ALREADY ON THE BOOKS.        *
+003006*    2026-08-09 DLP   ADDED A FROZEN WALLET STATUS AND A PER-    *
+003007*                     WALLET CREDIT LIMIT.  4000-POST-TRANSFER   *
+003008*                     NOW ALLOWS A WALLET TO DRAW DOWN TO THE    *
+003009*                     NEGATIVE OF ITS OWN CREDIT LIMIT, AND      *
+003010*                     3000-VALIDATE-TRANSACTION REJECTS ANY      *
+003011*                     ACTIVITY TOUCHING A FROZEN WALLET.         *
+003013*    2026-08-09 DLP   ADDED A GL-EXTRACT FEED.  EVERY POSTED     *
+003014*                     TRANSFER NOW ALSO WRITES A DEBIT/CREDIT    *
+003015*                     LINE FOR THE DOWNSTREAM GENERAL-LEDGER     *
+003016*                     BATCH JOB TO PICK UP.                      *
+003017*    2026-08-09 DLP   A RESTART NOW OPENS THE AUDIT, REJECT AND  *
+003018*                     GL-EXTRACT FILES IN EXTEND MODE INSTEAD OF *
+003019*                     OUTPUT, SO THE HISTORY WRITTEN BEFORE AN   *
+003020*                     ABEND IS NOT TRUNCATED AWAY.  ADDED A      *
+003021*                     SAME-WALLET EDIT TO 3000-VALIDATE-         *
+003022*                     TRANSACTION - A TRANSFER WHERE THE FROM    *
+003023*                     AND TO WALLET ARE IDENTICAL NOW REJECTS    *
+003024*                     INSTEAD OF DOUBLE-POSTING AGAINST THE SAME *
+003025*                     MASTER RECORD.  FILE STATUS IS NOW CHECKED *
+003026*                     AFTER EVERY OPEN AND AFTER EACH WRITE OR   *
+003027*                     REWRITE TO THE WALLET-MASTER, AUDIT,       *
+003028*                     REJECT AND GL-EXTRACT FILES, SETTING       *
+003029*                     RETURN-CODE ON FAILURE.                    *
+003030*    2026-08-09 DLP   THE CHECKPOINT CONTROL RECORD IS NOW KEYED *
+003031*                     BY THE RUN DATE INSTEAD OF A FIXED         *
+003032*                     LITERAL, SO A NEW DAY'S TRANS-FILE GETS A  *
+003033*                     FRESH CHECKPOINT ROW RATHER THAN HAVING    *
+003034*                     EVERY TRANSACTION SKIPPED AS ALREADY       *
+003035*                     POSTED.  4000-POST-TRANSFER NO LONGER      *
+003036*                     FALLS THROUGH TO THE POSTED BRANCH WHEN A  *
+003037*                     WALLET-MASTER REWRITE FAILS - THE AUDIT,   *
+003038*                     GL-EXTRACT AND CHECKPOINT ARE LEFT ALONE   *
+003039*                     AND THE TRANSACTION COUNTS AS REJECTED.    *
+003040*                     1200-READ-TRANS-FILE NOW CHECKS            *
+003041*                     TR-FILE-STATUS FOR A GENUINE READ ERROR    *
+003042*                     RATHER THAN ONLY TESTING AT END.           *
+003043*    2026-08-09 DLP   WALLET-MASTER IS NOW SEEDED BY A SEPARATE   *
+003044*                     ONE-TIME PROGRAM (WALSEED) RUN FROM         *
+003045*                     WALALLOC, SINCE AN ALREADY-DEFINED VSAM     *
+003046*                     CLUSTER OPENS '00' EVEN WHEN EMPTY AND      *
+003047*                     NEVER HITS 1000-INITIALIZE'S NOT-FOUND      *
+003048*                     BRANCH; THAT BRANCH STAYS IN PLACE AS A     *
+003049*                     FALLBACK FOR A MASTER FILE THAT GENUINELY   *
+003050*                     IS NOT YET DEFINED.  THE OPEN OF EACH OF    *
+003051*                     WALLET-MASTER AND CHECKPOINT NOW ALSO       *
+003052*                     CHECKS FOR ANY FAILURE, NOT JUST NOT-FOUND. *
+003053*                     REJECT-FILE AND GL-EXTRACT-FILE - STANDING  *
+003054*                     DATASETS THAT ACCUMULATE ACROSS EVERY       *
+003055*                     CALENDAR DAY, UNLIKE THE PER-DAY AUDIT      *
+003056*                     JOURNAL - ARE NOW ALWAYS OPENED EXTEND,     *
+003057*                     FALLING BACK TO OUTPUT ONLY THE ONE TIME    *
+003058*                     THE DATASET HAS NEVER BEEN ALLOCATED AT     *
+003059*                     ALL, INSTEAD OF SHARING THE AUDIT JOURNAL'S *
+003060*                     PER-DAY CHECKPOINT-BASED GATE, WHICH LEFT   *
+003061*                     THEM TRUNCATED ON THE FIRST RUN OF EVERY    *
+003062*                     NEW DAY.  4000-POST-TRANSFER NOW REVERSES   *
+003063*                     THE FROM-WALLET REWRITE IF THE TO-WALLET    *
+003064*                     REWRITE THEN FAILS, SO A PARTIALLY APPLIED  *
+003065*                     TRANSFER CANNOT BE LEFT HALF-POSTED ON      *
+003066*                     DISK.  SHORTENED THE SAME-WALLET REJECT     *
+003067*                     REASON TEXT, WHICH WAS ONE CHARACTER OVER   *
+003068*                     THE 30-CHARACTER REASON FIELDS AND WAS      *
+003069*                     BEING SILENTLY TRUNCATED.                   *
+003012*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT WALLET-MASTER-FILE ASSIGN TO "WALTMSTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS WM-WALLET-ID
+004100         FILE STATUS IS WM-FILE-STATUS.
+004200     SELECT TRANS-FILE ASSIGN TO "WALTRANS"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS TR-FILE-STATUS.
+004450*    WS-AUDIT-FILE-NAME HOLDS A FULL DATASET NAME BUILT AT RUN   *
+004460*    TIME (WALAUDT.YYYYMMDD), NOT AN EIGHT-CHARACTER DDNAME, SO  *
+004470*    THIS PROGRAM MUST BE LINK-EDITED FROM AN OBJECT COMPILED    *
+004480*    WITH THE DYNAM OPTION FOR THE RUNTIME TO DYNAMICALLY        *
+004490*    ALLOCATE IT FROM THIS ASSIGN CLAUSE AT OPEN TIME.           *
+004500     SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS AU-FILE-STATUS.
+004750     SELECT REJECT-FILE ASSIGN TO "WALREJCT"
+004760         ORGANIZATION IS SEQUENTIAL
+004770         FILE STATUS IS RJ-FILE-STATUS.
+004780     SELECT CHECKPOINT-FILE ASSIGN TO "WALCKPT"
+004790         ORGANIZATION IS INDEXED
+004795         ACCESS MODE IS DYNAMIC
+004796         RECORD KEY IS CK-CONTROL-ID
+004797         FILE STATUS IS CK-FILE-STATUS.
+004798     SELECT GL-EXTRACT-FILE ASSIGN TO "WALGLX"
+004799         ORGANIZATION IS SEQUENTIAL
+004801         FILE STATUS IS GL-FILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  WALLET-MASTER-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY WALMSTR.
+005400*
+005500 FD  TRANS-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY WALTRNS.
+005800*
+005900 FD  AUDIT-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY WALAUDT.
+006150*
+006160 FD  REJECT-FILE
+006170     LABEL RECORDS ARE STANDARD.
+006180     COPY WALREJ.
+006190*
+006195 FD  CHECKPOINT-FILE
+006196     LABEL RECORDS ARE STANDARD.
+006197     COPY WALCKPT.
+006198*
+006199 FD  GL-EXTRACT-FILE
+006201     LABEL RECORDS ARE STANDARD.
+006202     COPY WALGLX.
+006200*
+006300 WORKING-STORAGE SECTION.
+006400 01  WS-FILE-STATUS-CODES.
+006500     05  WM-FILE-STATUS          PIC X(02) VALUE SPACES.
+006600         88  WM-STATUS-OK            VALUE '00'.
+006700         88  WM-STATUS-NOT-FOUND     VALUE '35'.
+006800     05  TR-FILE-STATUS          PIC X(02) VALUE SPACES.
+006900         88  TR-STATUS-OK            VALUE '00'.
+007000     05  AU-FILE-STATUS          PIC X(02) VALUE SPACES.
+007100         88  AU-STATUS-OK            VALUE '00'.
+007150     05  RJ-FILE-STATUS          PIC X(02) VALUE SPACES.
+007160         88  RJ-STATUS-OK            VALUE '00'.
+007165         88  RJ-STATUS-NOT-FOUND     VALUE '35'.
+007170     05  CK-FILE-STATUS          PIC X(02) VALUE SPACES.
+007175         88  CK-STATUS-OK            VALUE '00'.
+007180         88  CK-STATUS-NOT-FOUND     VALUE '35'.
+007185     05  GL-FILE-STATUS          PIC X(02) VALUE SPACES.
+007186         88  GL-STATUS-OK            VALUE '00'.
+007187         88  GL-STATUS-NOT-FOUND     VALUE '35'.
+007200*
+007300 01  WS-EOF-SWITCHES.
+007400     05  WS-TRANS-EOF-SW         PIC X(01) VALUE 'N'.
+007500         88  TRANS-EOF               VALUE 'Y'.
+007550*
+007560 01  WS-VALIDATION-SWITCHES.
+007570     05  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+007580         88  WS-TRANSACTION-VALID    VALUE 'Y'.
+007590         88  WS-TRANSACTION-INVALID  VALUE 'N'.
+007592 01  WS-POSTING-SWITCHES.
+007593     05  WS-POSTING-SW           PIC X(01) VALUE 'Y'.
+007594         88  WS-POSTING-OK           VALUE 'Y'.
+007595         88  WS-POSTING-FAILED       VALUE 'N'.
+007600*
+007700 01  WS-RUN-COUNTERS.
+007800     05  WS-POSTED-COUNT         PIC 9(08) VALUE ZERO.
+007900     05  WS-REJECTED-COUNT       PIC 9(08) VALUE ZERO.
+008000*
+008100 01  WS-CURRENT-DATE-TIME.
+008200     05  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+008300     05  WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+008400*
+008500 01  WS-AUDIT-FILE-NAME          PIC X(20) VALUE SPACES.
+008550*
+008560 01  WS-REASON-CODE              PIC X(04) VALUE SPACES.
+008570 01  WS-REASON-TEXT              PIC X(30) VALUE SPACES.
+008600*
+008700 01  WS-SEED-WALLET-ID           PIC X(10).
+008800 01  WS-SEED-BALANCE             PIC S9(9)V99.
+008810*
+008820 01  WS-CHECKPOINT-CONTROL-ID    PIC X(08) VALUE SPACES.
+008830 01  WS-LAST-CHECKPOINT-SEQ      PIC 9(08) VALUE ZERO.
+008850*
+008860*    WORKING COPIES OF THE FROM AND TO WALLET MASTER RECORDS,   *
+008870*    HELD SEPARATELY SO BOTH SIDES OF A TRANSFER CAN BE EDITED  *
+008880*    AND POSTED WITHOUT ONE READ OVERWRITING THE OTHER.         *
+008890     COPY WALMSTR REPLACING
+008891         ==WM-WALLET-RECORD==  BY ==FW-WALLET-RECORD==
+008892         ==WM-WALLET-ID==      BY ==FW-WALLET-ID==
+008893         ==WM-WALLET-STATUS==  BY ==FW-WALLET-STATUS==
+008894         ==WM-STATUS-ACTIVE==  BY ==FW-STATUS-ACTIVE==
+008895         ==WM-STATUS-CLOSED==  BY ==FW-STATUS-CLOSED==
+008896         ==WM-STATUS-FROZEN==  BY ==FW-STATUS-FROZEN==
+008897         ==WM-BALANCE==        BY ==FW-BALANCE==
+008898         ==WM-CREDIT-LIMIT==   BY ==FW-CREDIT-LIMIT==
+008899         ==WM-LAST-UPDT-DATE== BY ==FW-LAST-UPDT-DATE==
+008900         ==WM-LAST-UPDT-TIME== BY ==FW-LAST-UPDT-TIME==.
+008901     COPY WALMSTR REPLACING
+008902         ==WM-WALLET-RECORD==  BY ==TW-WALLET-RECORD==
+008903         ==WM-WALLET-ID==      BY ==TW-WALLET-ID==
+008904         ==WM-WALLET-STATUS==  BY ==TW-WALLET-STATUS==
+008905         ==WM-STATUS-ACTIVE==  BY ==TW-STATUS-ACTIVE==
+008906         ==WM-STATUS-CLOSED==  BY ==TW-STATUS-CLOSED==
+008907         ==WM-STATUS-FROZEN==  BY ==TW-STATUS-FROZEN==
+008908         ==WM-BALANCE==        BY ==TW-BALANCE==
+008909         ==WM-CREDIT-LIMIT==   BY ==TW-CREDIT-LIMIT==
+008910         ==WM-LAST-UPDT-DATE== BY ==TW-LAST-UPDT-DATE==
+008911         ==WM-LAST-UPDT-TIME== BY ==TW-LAST-UPDT-TIME==.
+008910*
+009000 PROCEDURE DIVISION.
+009100*****************************************************************
+009200*    0000-MAINLINE                                              *
+009300*****************************************************************
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009600     PERFORM 1200-READ-TRANS-FILE THRU 1200-EXIT.
+009700     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+009800         UNTIL TRANS-EOF.
+009900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010000     STOP RUN.
+010100*
+010200*****************************************************************
+010300*    1000-INITIALIZE - OPEN THE WALLET MASTER, CREATING AND     *
+010400*    SEEDING IT WITH THE TWO DEMO WALLETS THE FIRST TIME THE    *
+010500*    PROGRAM IS EVER RUN, AND OPEN THE BATCH TRANSACTION,       *
+010600*    AUDIT JOURNAL, REJECT AND CHECKPOINT FILES.                *
+010700*****************************************************************
+010800 1000-INITIALIZE.
+010900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011000     ACCEPT WS-CURRENT-TIME FROM TIME.
+011100     STRING 'WALAUDT.' WS-CURRENT-DATE DELIMITED BY SIZE
+011200         INTO WS-AUDIT-FILE-NAME.
+011250     MOVE WS-CURRENT-DATE TO WS-CHECKPOINT-CONTROL-ID.
+011300     OPEN I-O WALLET-MASTER-FILE.
+011400     IF WM-STATUS-NOT-FOUND
+011500         OPEN OUTPUT WALLET-MASTER-FILE
+011600         CLOSE WALLET-MASTER-FILE
+011700         OPEN I-O WALLET-MASTER-FILE
+011800         PERFORM 1100-SEED-WALLET-MASTER THRU 1100-EXIT
+011900     END-IF.
+011905     IF NOT WM-STATUS-OK
+011906         DISPLAY 'ERROR OPENING WALLET-MASTER-FILE. FILE STATUS: '
+011907             WM-FILE-STATUS
+011908         MOVE 16 TO RETURN-CODE
+011909     END-IF.
+011910     OPEN I-O CHECKPOINT-FILE.
+011920     IF CK-STATUS-NOT-FOUND
+011930         OPEN OUTPUT CHECKPOINT-FILE
+011940         CLOSE CHECKPOINT-FILE
+011950         OPEN I-O CHECKPOINT-FILE
+011960     END-IF.
+011962     IF NOT CK-STATUS-OK
+011964         DISPLAY 'ERROR OPENING CHECKPOINT-FILE. FILE STATUS: '
+011966             CK-FILE-STATUS
+011968         MOVE 16 TO RETURN-CODE
+011970     END-IF.
+011972     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+012000     OPEN INPUT TRANS-FILE.
+012010     IF NOT TR-STATUS-OK
+012020         DISPLAY 'ERROR OPENING TRANS-FILE. FILE STATUS: '
+012030             TR-FILE-STATUS
+012040         MOVE 16 TO RETURN-CODE
+012050     END-IF.
+012060*    A RESTART WITHIN THE SAME CALENDAR DAY REOPENS THE AUDIT    *
+012070*    JOURNAL IN EXTEND MODE SO THE HISTORY FROM BEFORE THE       *
+012080*    ABEND IS APPENDED TO, NOT TRUNCATED AWAY BY OPEN OUTPUT; A  *
+012085*    NEW DAY GETS A FRESH JOURNAL OF ITS OWN.                    *
+012090     IF WS-LAST-CHECKPOINT-SEQ > ZERO
+012100         DISPLAY 'RESTARTING AFTER SEQUENCE: '
+012110             WS-LAST-CHECKPOINT-SEQ
+012120         OPEN EXTEND AUDIT-FILE
+012150     ELSE
+012160         OPEN OUTPUT AUDIT-FILE
+012175     END-IF.
+012178     IF NOT AU-STATUS-OK
+012180         DISPLAY 'ERROR OPENING AUDIT-FILE. FILE STATUS: '
+012182             AU-FILE-STATUS
+012184         MOVE 16 TO RETURN-CODE
+012186     END-IF.
+012187*    REJECT-FILE AND GL-EXTRACT-FILE ARE STANDING DATASETS THAT  *
+012188*    ACCUMULATE ACROSS EVERY CALENDAR DAY, NOT JUST WITHIN ONE   *
+012189*    DAY'S RUNS, SO THEY ARE ALWAYS OPENED EXTEND HERE - THE     *
+012190*    DAILY CHECKPOINT SEQUENCE ABOVE IS THE WRONG TEST FOR THEM. *
+012191*    OUTPUT IS USED ONLY AS A FALLBACK THE ONE TIME THE DATASET  *
+012192*    HAS NEVER BEEN ALLOCATED AT ALL.                            *
+012193     OPEN EXTEND REJECT-FILE.
+012194     IF RJ-STATUS-NOT-FOUND
+012195         OPEN OUTPUT REJECT-FILE
+012196     END-IF.
+012197     IF NOT RJ-STATUS-OK
+012198         DISPLAY 'ERROR OPENING REJECT-FILE. FILE STATUS: '
+012199             RJ-FILE-STATUS
+012200         MOVE 16 TO RETURN-CODE
+012201     END-IF.
+012202     OPEN EXTEND GL-EXTRACT-FILE.
+012203     IF GL-STATUS-NOT-FOUND
+012204         OPEN OUTPUT GL-EXTRACT-FILE
+012205     END-IF.
+012206     IF NOT GL-STATUS-OK
+012207         DISPLAY 'ERROR OPENING GL-EXTRACT-FILE. FILE STATUS: '
+012208             GL-FILE-STATUS
+012209         MOVE 16 TO RETURN-CODE
+012210     END-IF.
+012700 1000-EXIT.
+012300     EXIT.
+012400*
+012410*****************************************************************
+012420*    1150-READ-CHECKPOINT - LOOK UP THE CONTROL RECORD FOR      *
+012430*    TODAY'S RUN DATE.  IF IT DOES NOT YET EXIST THIS IS THE    *
+012440*    FIRST TIME THE JOB HAS BEEN RUN FOR THIS DATE, SO A FRESH  *
+012450*    RECORD IS WRITTEN STARTING FROM SEQUENCE ZERO - A NEW      *
+012455*    DAY'S TRANS-FILE IS NEVER MISTAKEN FOR A CONTINUATION OF   *
+012456*    A PRIOR DAY'S BATCH.                                       *
+012460*****************************************************************
+012470 1150-READ-CHECKPOINT.
+012480     MOVE WS-CHECKPOINT-CONTROL-ID TO CK-CONTROL-ID.
+012490     READ CHECKPOINT-FILE
+012500         INVALID KEY
+012510             MOVE ZERO TO CK-LAST-SEQUENCE
+012520             MOVE WS-CURRENT-DATE TO CK-LAST-UPDT-DATE
+012530             MOVE WS-CURRENT-TIME TO CK-LAST-UPDT-TIME
+012540             WRITE CK-CHECKPOINT-RECORD
+012550     END-READ.
+012560     MOVE CK-LAST-SEQUENCE TO WS-LAST-CHECKPOINT-SEQ.
+012570 1150-EXIT.
+012580     EXIT.
+012590*
+012500*****************************************************************
+012600*    1100-SEED-WALLET-MASTER - LOAD THE OPENING BALANCES THAT   *
+012700*    USED TO BE HARDCODED IN WORKING-STORAGE.                   *
+012800*****************************************************************
+012900 1100-SEED-WALLET-MASTER.
+013000     MOVE 'WALLET0001' TO WS-SEED-WALLET-ID.
+013100     MOVE 100.00 TO WS-SEED-BALANCE.
+013200     PERFORM 1110-WRITE-SEED-RECORD THRU 1110-EXIT.
+013300     MOVE 'WALLET0002' TO WS-SEED-WALLET-ID.
+013400     MOVE 050.00 TO WS-SEED-BALANCE.
+013500     PERFORM 1110-WRITE-SEED-RECORD THRU 1110-EXIT.
+013600 1100-EXIT.
+013700     EXIT.
+013800*
+013900 1110-WRITE-SEED-RECORD.
+014000     INITIALIZE WM-WALLET-RECORD.
+014100     MOVE WS-SEED-WALLET-ID TO WM-WALLET-ID.
+014150     SET WM-STATUS-ACTIVE TO TRUE.
+014200     MOVE WS-SEED-BALANCE TO WM-BALANCE.
+014300     MOVE WS-CURRENT-DATE TO WM-LAST-UPDT-DATE.
+014400     MOVE WS-CURRENT-TIME TO WM-LAST-UPDT-TIME.
+014500     WRITE WM-WALLET-RECORD.
+014600 1110-EXIT.
+014700     EXIT.
+014800*
+014900*****************************************************************
+015000*    1200-READ-TRANS-FILE - READ THE NEXT TRANSFER OFF THE      *
+015100*    BATCH INPUT FILE.                                          *
+015200*****************************************************************
+015300 1200-READ-TRANS-FILE.
+015400     READ TRANS-FILE
+015500         AT END
+015600             SET TRANS-EOF TO TRUE
+015700     END-READ.
+015750     IF NOT TRANS-EOF AND NOT TR-STATUS-OK
+015760         DISPLAY 'ERROR READING TRANS-FILE. FILE STATUS: '
+015770             TR-FILE-STATUS
+015780         MOVE 16 TO RETURN-CODE
+015790     END-IF.
+015800 1200-EXIT.
+015900     EXIT.
+016000*
+016100*****************************************************************
+016200*    2000-PROCESS-TRANSACTION - VALIDATE THE CURRENT TRANSFER,  *
+016300*    POST IT IF IT PASSES EDIT, JOURNAL THE OUTCOME EITHER      *
+016400*    WAY, THEN READ THE NEXT TRANSACTION.  A TRANSACTION WHOSE  *
+016450*    SEQUENCE NUMBER IS AT OR BEFORE THE LAST CHECKPOINT WAS    *
+016460*    ALREADY POSTED ON A PRIOR RUN AND IS SKIPPED ENTIRELY.     *
+016500*****************************************************************
+016700 2000-PROCESS-TRANSACTION.
+016710     IF TR-SEQUENCE-NO NOT > WS-LAST-CHECKPOINT-SEQ
+016720         DISPLAY 'SKIPPING SEQUENCE ' TR-SEQUENCE-NO
+016730             ' - ALREADY POSTED ON A PRIOR RUN.'
+016740     ELSE
+016750         MOVE TR-SEQUENCE-NO TO AU-SEQUENCE-NO
+016760         MOVE TR-FROM-WALLET TO AU-FROM-WALLET
+016770         MOVE TR-TO-WALLET TO AU-TO-WALLET
+016780         MOVE TR-AMOUNT TO AU-AMOUNT
+016790         MOVE WS-CURRENT-DATE TO AU-JOURNAL-DATE
+016800         MOVE WS-CURRENT-TIME TO AU-JOURNAL-TIME
+016810         MOVE ZERO TO AU-FROM-BALANCE
+016820         MOVE ZERO TO AU-TO-BALANCE
+016830         MOVE ZERO TO AU-FROM-BALANCE-BEFORE
+016840         MOVE ZERO TO AU-TO-BALANCE-BEFORE
+016850         PERFORM 3000-VALIDATE-TRANSACTION THRU 3000-EXIT
+016860         IF WS-TRANSACTION-VALID
+016870             MOVE FW-BALANCE TO AU-FROM-BALANCE-BEFORE
+016880             MOVE TW-BALANCE TO AU-TO-BALANCE-BEFORE
+016890             PERFORM 4000-POST-TRANSFER THRU 4000-EXIT
+016900         ELSE
+016910             DISPLAY 'TRANSACTION REJECTED. ' WS-REASON-TEXT
+016920             MOVE 'R' TO AU-RESULT-CODE
+016930             MOVE WS-REASON-TEXT TO AU-REASON-TEXT
+016940             PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+016950             PERFORM 7000-WRITE-REJECT-RECORD THRU 7000-EXIT
+016960             ADD 1 TO WS-REJECTED-COUNT
+016970         END-IF
+016980     END-IF.
+016990     PERFORM 1200-READ-TRANS-FILE THRU 1200-EXIT.
+017000 2000-EXIT.
+017010     EXIT.
+021100*
+021150*****************************************************************
+021160*    3000-VALIDATE-TRANSACTION - SCREEN THE CURRENT TRANSACTION *
+021170*    AGAINST THE WALLET MASTER BEFORE IT GOES NEAR A BALANCE.   *
+021180*    CHECKS, IN ORDER: THE AMOUNT IS NUMERIC AND POSITIVE, THE  *
+021190*    FROM AND TO WALLETS ARE NOT THE SAME WALLET, BOTH EXIST,   *
+021195*    AND NEITHER IS CLOSED OR FROZEN.                           *
+021200*****************************************************************
+021210 3000-VALIDATE-TRANSACTION.
+021220     SET WS-TRANSACTION-VALID TO TRUE.
+021230     MOVE SPACES TO WS-REASON-CODE.
+021240     MOVE SPACES TO WS-REASON-TEXT.
+021250     INITIALIZE FW-WALLET-RECORD.
+021260     INITIALIZE TW-WALLET-RECORD.
+021270     IF TR-AMOUNT IS NOT NUMERIC OR TR-AMOUNT IS NOT > ZERO
+021280         SET WS-TRANSACTION-INVALID TO TRUE
+021290         MOVE 'AMT1' TO WS-REASON-CODE
+021300         MOVE 'INVALID OR NON-POSITIVE AMOUNT' TO WS-REASON-TEXT
+021310     END-IF.
+021311     IF WS-TRANSACTION-VALID AND TR-FROM-WALLET = TR-TO-WALLET
+021312         SET WS-TRANSACTION-INVALID TO TRUE
+021313         MOVE 'SMWL' TO WS-REASON-CODE
+021314         MOVE 'FROM AND TO WALLET ARE SAME' TO WS-REASON-TEXT
+021315     END-IF.
+021320     IF WS-TRANSACTION-VALID
+021330         MOVE TR-FROM-WALLET TO WM-WALLET-ID
+021340         READ WALLET-MASTER-FILE
+021350             INVALID KEY
+021360                 SET WS-TRANSACTION-INVALID TO TRUE
+021370                 MOVE 'NFFW' TO WS-REASON-CODE
+021380                 MOVE 'FROM WALLET NOT FOUND' TO WS-REASON-TEXT
+021390         END-READ
+021400         IF WS-TRANSACTION-VALID
+021410             MOVE WM-WALLET-RECORD TO FW-WALLET-RECORD
+021420         END-IF
+021430     END-IF.
+021440     IF WS-TRANSACTION-VALID
+021450         MOVE TR-TO-WALLET TO WM-WALLET-ID
+021460         READ WALLET-MASTER-FILE
+021470             INVALID KEY
+021480                 SET WS-TRANSACTION-INVALID TO TRUE
+021490                 MOVE 'NFTW' TO WS-REASON-CODE
+021500                 MOVE 'TO WALLET NOT FOUND' TO WS-REASON-TEXT
+021510         END-READ
+021520         IF WS-TRANSACTION-VALID
+021530             MOVE WM-WALLET-RECORD TO TW-WALLET-RECORD
+021540         END-IF
+021550     END-IF.
+021560     IF WS-TRANSACTION-VALID AND FW-STATUS-CLOSED
+021570         SET WS-TRANSACTION-INVALID TO TRUE
+021580         MOVE 'CLFW' TO WS-REASON-CODE
+021590         MOVE 'FROM WALLET IS CLOSED' TO WS-REASON-TEXT
+021600     END-IF.
+021610     IF WS-TRANSACTION-VALID AND TW-STATUS-CLOSED
+021620         SET WS-TRANSACTION-INVALID TO TRUE
+021630         MOVE 'CLTW' TO WS-REASON-CODE
+021640         MOVE 'TO WALLET IS CLOSED' TO WS-REASON-TEXT
+021650     END-IF.
+021652     IF WS-TRANSACTION-VALID AND FW-STATUS-FROZEN
+021654         SET WS-TRANSACTION-INVALID TO TRUE
+021656         MOVE 'FRFW' TO WS-REASON-CODE
+021658         MOVE 'FROM WALLET IS FROZEN' TO WS-REASON-TEXT
+021660     END-IF.
+021662     IF WS-TRANSACTION-VALID AND TW-STATUS-FROZEN
+021664         SET WS-TRANSACTION-INVALID TO TRUE
+021666         MOVE 'FRTW' TO WS-REASON-CODE
+021668         MOVE 'TO WALLET IS FROZEN' TO WS-REASON-TEXT
+021670     END-IF.
+021680 3000-EXIT.
+021682     EXIT.
+021684*
+021690*****************************************************************
+021700*    4000-POST-TRANSFER - MOVE FUNDS BETWEEN THE VALIDATED      *
+021710*    FROM AND TO WALLETS, PROVIDED THE SOURCE WALLET HAS        *
+021715*    ENOUGH FUNDS OR AVAILABLE OVERDRAFT ALLOWANCE TO COVER IT. *
+021720*    A WALLET MAY DRAW ITS BALANCE DOWN TO THE NEGATIVE OF ITS  *
+021725*    OWN CREDIT LIMIT; A WALLET WITH NO CREDIT LIMIT ON FILE    *
+021727*    BEHAVES EXACTLY AS BEFORE AND MAY NOT OVERDRAW AT ALL.     *
+021728*    IF THE FROM-WALLET REWRITE FAILS, THE TO-WALLET REWRITE IS  *
+021729*    NEVER ATTEMPTED, SO NOTHING IS POSTED ON EITHER SIDE.  IF    *
+021729*    THE FROM-WALLET REWRITE SUCCEEDS BUT THE TO-WALLET REWRITE  *
+021729*    THEN FAILS, 4100-REVERSE-FROM-WALLET PUTS THE FROM-WALLET   *
+021729*    BACK TO ITS PRE-TRANSFER BALANCE BEFORE THE TRANSACTION IS  *
+021729*    COUNTED AS REJECTED, SO A RETRY ON RESTART CANNOT DOUBLE-   *
+021729*    APPLY THE HALF THAT DID MAKE IT TO DISK.  EITHER WAY THE    *
+021729*    CHECKPOINT IS NOT ADVANCED, SO A RESTART WILL RETRY.        *
+021731*****************************************************************
+021740 4000-POST-TRANSFER.
+021745     IF (FW-BALANCE + FW-CREDIT-LIMIT) >= TR-AMOUNT
+021746         SET WS-POSTING-OK TO TRUE
+021760         SUBTRACT TR-AMOUNT FROM FW-BALANCE
+021770         ADD TR-AMOUNT TO TW-BALANCE
+021780         MOVE WS-CURRENT-DATE TO FW-LAST-UPDT-DATE
+021790         MOVE WS-CURRENT-TIME TO FW-LAST-UPDT-TIME
+021800         MOVE WS-CURRENT-DATE TO TW-LAST-UPDT-DATE
+021810         MOVE WS-CURRENT-TIME TO TW-LAST-UPDT-TIME
+021820         MOVE FW-WALLET-RECORD TO WM-WALLET-RECORD
+021830         REWRITE WM-WALLET-RECORD
+021832         IF NOT WM-STATUS-OK
+021834             DISPLAY 'ERROR REWRITING WALLET RECORD. STATUS: '
+021836                 WM-FILE-STATUS
+021838             MOVE 16 TO RETURN-CODE
+021839             SET WS-POSTING-FAILED TO TRUE
+021841         END-IF
+021842         IF WS-POSTING-OK
+021843             MOVE TW-WALLET-RECORD TO WM-WALLET-RECORD
+021850             REWRITE WM-WALLET-RECORD
+021852             IF NOT WM-STATUS-OK
+021854                 DISPLAY 'ERROR REWRITING WALLET RECORD. STATUS: '
+021856                     WM-FILE-STATUS
+021858                 MOVE 16 TO RETURN-CODE
+021859                 SET WS-POSTING-FAILED TO TRUE
+021860                 PERFORM 4100-REVERSE-FROM-WALLET THRU 4100-EXIT
+021861             END-IF
+021862         END-IF
+021863         IF WS-POSTING-OK
+021864             DISPLAY 'TRANSACTION SUCCESSFUL. NEW BALANCES: '
+021870             DISPLAY FW-WALLET-ID ': ' FW-BALANCE
+021880             DISPLAY TW-WALLET-ID ': ' TW-BALANCE
+021890             MOVE FW-BALANCE TO AU-FROM-BALANCE
+021900             MOVE TW-BALANCE TO AU-TO-BALANCE
+021910             MOVE 'P' TO AU-RESULT-CODE
+021920             MOVE 'POSTED' TO AU-REASON-TEXT
+021930             PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+021932             PERFORM 8000-WRITE-GL-EXTRACT-RECORD THRU 8000-EXIT
+021935*            A CRASH BETWEEN THE REWRITES ABOVE AND THE          *
+021936*            CHECKPOINT REWRITE BELOW LEAVES THE CHECKPOINT      *
+021937*            POINTING AT THE PRIOR TRANSACTION EVEN THOUGH THESE *
+021938*            BALANCES ARE ALREADY ON DISK; A RESTART WOULD THEN  *
+021939*            REPOST THIS SAME TRANSFER AGAINST THE NEW BALANCES. *
+021940*            THERE IS NO COMPENSATING LOGIC FOR THAT WINDOW.     *
+021941             PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+021942             ADD 1 TO WS-POSTED-COUNT
+021943         ELSE
+021944             DISPLAY 'TRANSACTION NOT POSTED. WALLET MASTER '
+021945                 'REWRITE FAILED FOR ' FW-WALLET-ID ' / '
+021946                 TW-WALLET-ID
+021947             MOVE FW-BALANCE TO AU-FROM-BALANCE
+021948             MOVE TW-BALANCE TO AU-TO-BALANCE
+021949             MOVE 'R' TO AU-RESULT-CODE
+021950             MOVE 'WALLET MASTER REWRITE FAILED' TO
+021951                 AU-REASON-TEXT
+021952             PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+021953             ADD 1 TO WS-REJECTED-COUNT
+021954         END-IF
+021955     ELSE
+021960         DISPLAY 'TRANSACTION REJECTED. INSUFFICIENT FUNDS IN '
+021970             FW-WALLET-ID
+021980         MOVE FW-BALANCE TO AU-FROM-BALANCE
+021990         MOVE TW-BALANCE TO AU-TO-BALANCE
+022000         MOVE 'R' TO AU-RESULT-CODE
+022010         MOVE 'INSUFFICIENT FUNDS' TO AU-REASON-TEXT
+022020         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+022030         ADD 1 TO WS-REJECTED-COUNT
+022040     END-IF.
+022050 4000-EXIT.
+022060     EXIT.
+022070*
+022080*****************************************************************
+022090*    4100-REVERSE-FROM-WALLET - THE TO-WALLET REWRITE FAILED     *
+022100*    AFTER THE FROM-WALLET REWRITE ALREADY SUCCEEDED.  PUT THE   *
+022110*    FROM-WALLET BACK TO ITS BALANCE BEFORE THIS TRANSFER SO THE *
+022120*    REJECTED TRANSACTION LEAVES NO NET CHANGE ON DISK.          *
+022130*****************************************************************
+022140 4100-REVERSE-FROM-WALLET.
+022150     MOVE AU-FROM-BALANCE-BEFORE TO FW-BALANCE.
+022160     MOVE FW-WALLET-RECORD TO WM-WALLET-RECORD.
+022170     REWRITE WM-WALLET-RECORD.
+022180     IF NOT WM-STATUS-OK
+022190         DISPLAY 'ERROR REVERSING FROM-WALLET REWRITE. STATUS: '
+022200             WM-FILE-STATUS
+022210         MOVE 16 TO RETURN-CODE
+022220     END-IF.
+022230 4100-EXIT.
+022240     EXIT.
+022800*
+022900*****************************************************************
+023000*    5000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO THE DATED    *
+023100*    AUDIT JOURNAL FOR THE CURRENT TRANSFER ATTEMPT.            *
+023200*****************************************************************
+023300 5000-WRITE-AUDIT-RECORD.
+023400     WRITE AU-AUDIT-RECORD.
+023420     IF NOT AU-STATUS-OK
+023440         DISPLAY 'ERROR WRITING AUDIT RECORD. FILE STATUS: '
+023460             AU-FILE-STATUS
+023480         MOVE 16 TO RETURN-CODE
+023490     END-IF.
+023500 5000-EXIT.
+023600     EXIT.
+023700*
+023610*****************************************************************
+023620*    6000-WRITE-CHECKPOINT - RECORD THE SEQUENCE NUMBER OF THE  *
+023630*    TRANSACTION JUST POSTED AS THE NEW RESTART POINT.          *
+023640*****************************************************************
+023650 6000-WRITE-CHECKPOINT.
+023660     MOVE TR-SEQUENCE-NO TO CK-LAST-SEQUENCE.
+023670     MOVE WS-CURRENT-DATE TO CK-LAST-UPDT-DATE.
+023680     MOVE WS-CURRENT-TIME TO CK-LAST-UPDT-TIME.
+023690     REWRITE CK-CHECKPOINT-RECORD.
+023691     IF NOT CK-STATUS-OK
+023692         DISPLAY 'ERROR REWRITING CHECKPOINT RECORD. STATUS: '
+023693             CK-FILE-STATUS
+023694         MOVE 16 TO RETURN-CODE
+023696     END-IF.
+023697     MOVE TR-SEQUENCE-NO TO WS-LAST-CHECKPOINT-SEQ.
+023698 6000-EXIT.
+023699     EXIT.
+023700*
+023601*****************************************************************
+023602*    8000-WRITE-GL-EXTRACT-RECORD - APPEND ONE ENTRY TO THE     *
+023603*    GENERAL-LEDGER EXTRACT FOR A SUCCESSFULLY POSTED TRANSFER, *
+023604*    SO DOWNSTREAM GL PROCESSING CAN PICK UP WALLET ACTIVITY    *
+023605*    WITHOUT REPLAYING THE WALLET-MASTER FILE.                  *
+023606*****************************************************************
+023607 8000-WRITE-GL-EXTRACT-RECORD.
+023608     MOVE TR-SEQUENCE-NO TO GL-SEQUENCE-NO.
+023609     MOVE WS-CURRENT-DATE TO GL-POSTING-DATE.
+023611     MOVE WS-CURRENT-TIME TO GL-POSTING-TIME.
+023612     MOVE FW-WALLET-ID TO GL-DEBIT-WALLET.
+023613     MOVE TR-AMOUNT TO GL-DEBIT-AMOUNT.
+023614     MOVE TW-WALLET-ID TO GL-CREDIT-WALLET.
+023615     MOVE TR-AMOUNT TO GL-CREDIT-AMOUNT.
+023616     WRITE GL-EXTRACT-RECORD.
+023830     IF NOT GL-STATUS-OK
+023832         DISPLAY 'ERROR WRITING GL EXTRACT RECORD. STATUS: '
+023834             GL-FILE-STATUS
+023836         MOVE 16 TO RETURN-CODE
+023838     END-IF.
+023617 8000-EXIT.
+023618     EXIT.
+023619*
+023710*****************************************************************
+023720*    7000-WRITE-REJECT-RECORD - APPEND ONE ENTRY TO THE REJECT  *
+023730*    FILE FOR A TRANSACTION THAT FAILED VALIDATION.             *
+023740*****************************************************************
+023750 7000-WRITE-REJECT-RECORD.
+023760     MOVE TR-FROM-WALLET TO RJ-FROM-WALLET.
+023770     MOVE TR-TO-WALLET TO RJ-TO-WALLET.
+023780     MOVE TR-AMOUNT TO RJ-AMOUNT.
+023790     MOVE WS-REASON-CODE TO RJ-REASON-CODE.
+023800     MOVE WS-REASON-TEXT TO RJ-REASON-TEXT.
+023810     WRITE RJ-REJECT-RECORD.
+023812     IF NOT RJ-STATUS-OK
+023814         DISPLAY 'ERROR WRITING REJECT RECORD. FILE STATUS: '
+023816             RJ-FILE-STATUS
+023818         MOVE 16 TO RETURN-CODE
+023819     END-IF.
+023820 7000-EXIT.
+023830     EXIT.
+023840*
+023900*****************************************************************
+024000*    9000-TERMINATE - CLOSE FILES AND PRINT THE RUN SUMMARY.    *
+024100*****************************************************************
+024101 9000-TERMINATE.
+024200     CLOSE WALLET-MASTER-FILE.
+024300     CLOSE TRANS-FILE.
+024400     CLOSE AUDIT-FILE.
+024450     CLOSE REJECT-FILE.
+024460     CLOSE CHECKPOINT-FILE.
+024470     CLOSE GL-EXTRACT-FILE.
+024500     DISPLAY 'WALLET BATCH RUN SUMMARY'.
+024600     DISPLAY 'TRANSACTIONS POSTED..: ' WS-POSTED-COUNT.
+024700     DISPLAY 'TRANSACTIONS REJECTED: ' WS-REJECTED-COUNT.
+024800 9000-EXIT.
+024900     EXIT.
