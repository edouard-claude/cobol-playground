@@ -0,0 +1,101 @@
+//WALBATCH JOB (ACCT01),'WALLET DAILY BATCH',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             REGION=0M
+//*****************************************************************
+//*  JOB..........: WALBATCH
+//*  DESCRIPTION..: DAILY WALLET TRANSFER BATCH WINDOW.  SORTS
+//*                 THE INCOMING TRANSACTION FILE INTO SEQUENCE
+//*                 NUMBER ORDER, POSTS THE BATCH OF TRANSFERS,
+//*                 THEN RUNS THE END-OF-DAY TRIAL BALANCE AND
+//*                 RECONCILIATION REPORT.  EACH STEP IS GATED ON
+//*                 THE CONDITION CODE OF THE STEP BEFORE IT, SO
+//*                 AN ABEND OR BAD RETURN CODE IN THE TRANSFER
+//*                 STEP STOPS THE RECONCILIATION STEP FROM
+//*                 RUNNING AGAINST A HALF-POSTED WALLET-MASTER
+//*                 FILE.
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  -------------------------------------
+//*  2026-08-09 DLP   ORIGINAL JOB STREAM.
+//*  2026-08-09 DLP   CHANGED WALREJCT AND WALGLX TO DISP=MOD SO A
+//*                   RESTARTED STEP020 APPENDS TO THE SAME
+//*                   DATASETS INSTEAD OF DELETING WHATEVER WAS
+//*                   WRITTEN TO THEM BEFORE AN ABEND.
+//*  2026-08-09 DLP   NARROWED THE AMOUNT FIELDS IN WALTRNS, WALREJ
+//*                   AND WALGLX TO COMP-3, SO THE WALLET.TRANS.SORTED,
+//*                   WALREJCT AND WALGLX LRECLS SHRANK TO MATCH.
+//*                   WALTMSTR AND WALCKPT NOW HAVE A ONE-TIME
+//*                   BOOTSTRAP JOB (WALALLOC) THAT DEFINES THEIR VSAM
+//*                   CLUSTERS - SEE THE STEP020 NOTE BELOW.
+//*  2026-08-09 DLP   CORRECTED STEP020/STEP030'S COND CODING - COND
+//*                   BYPASSES A STEP WHEN THE TEST IS TRUE, SO
+//*                   COND=(4,LT,stepname) WAS SKIPPING THE STEP ON
+//*                   SUCCESS AND RUNNING IT ON FAILURE, THE OPPOSITE
+//*                   OF THE INTENT DESCRIBED BELOW.  CHANGED BOTH TO
+//*                   COND=(4,GE,stepname).
+//*****************************************************************
+//*
+//*****************************************************************
+//*  STEP010 - SORT THE INCOMING TRANSACTIONS INTO ASCENDING
+//*  SEQUENCE-NUMBER ORDER SO THE CHECKPOINT/RESTART LOGIC IN THE
+//*  TRANSFER STEP CAN RELY ON THE FILE BEING IN SEQUENCE.
+//*****************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=WALLET.TRANS.RAW,DISP=SHR
+//SORTOUT  DD DSN=WALLET.TRANS.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//*****************************************************************
+//*  STEP020 - POST THE SORTED BATCH OF TRANSFERS AGAINST THE
+//*  WALLET-MASTER FILE.  RUNS ONLY IF THE SORT STEP COMPLETED
+//*  WITH A RETURN CODE BELOW 4.  WALTMSTR AND WALCKPT ARE
+//*  STANDING VSAM FILES THAT CARRY FORWARD FROM ONE RUN TO THE
+//*  NEXT, SO THEY ARE OPENED SHR RATHER THAN ALLOCATED NEW.  RUN
+//*  WALALLOC ONCE, BEFORE THE FIRST EVER EXECUTION OF THIS JOB, TO
+//*  DEFINE THE WALLET.MASTER AND WALLET.CHECKPOINT CLUSTERS AND
+//*  PRE-ALLOCATE WALLET.TRANS.REJECTS AND WALLET.GLEXTRACT BELOW -
+//*  STEP020 HAS NO OUTPUT DISPOSITION TO FALL BACK ON IF THOSE
+//*  DATASETS DO NOT ALREADY EXIST.
+//*****************************************************************
+//STEP020  EXEC PGM=WALTRAN,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=WALLET.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//WALTMSTR DD DSN=WALLET.MASTER,DISP=SHR
+//WALTRANS DD DSN=WALLET.TRANS.SORTED,DISP=SHR
+//WALCKPT  DD DSN=WALLET.CHECKPOINT,DISP=SHR
+//WALREJCT DD DSN=WALLET.TRANS.REJECTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//WALGLX   DD DSN=WALLET.GLEXTRACT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//*  NOTE: WALREJCT AND WALGLX USE DISP=MOD, THE SAME AS WALTMSTR
+//*  AND WALCKPT, SO A RUN RESTARTED AFTER AN ABEND APPENDS TO
+//*  WHATEVER THEY ALREADY HOLD INSTEAD OF DELETING IT.  BOTH ARE
+//*  PRE-ALLOCATED ONCE BY WALALLOC BEFORE THE FIRST RUN OF THIS
+//*  JOB, THE SAME AS WALTMSTR AND WALCKPT.
+//*  THE AUDIT JOURNAL IS NOT ALLOCATED HERE.  WALTRAN BUILDS ITS
+//*  NAME FROM THE RUN DATE AT OPEN TIME, ONE JOURNAL PER CALENDAR
+//*  DAY, SO IT IS ALLOCATED DYNAMICALLY RATHER THAN THROUGH A
+//*  FIXED DD STATEMENT.
+//*
+//*****************************************************************
+//*  STEP030 - RUN THE END-OF-DAY TRIAL BALANCE AND RECONCILIATION
+//*  REPORT.  RUNS ONLY IF THE TRANSFER STEP POSTED WITH A RETURN
+//*  CODE BELOW 4; AN ABEND OR A BAD RETURN CODE OUT OF STEP020
+//*  SKIPS THIS STEP RATHER THAN REPORTING AGAINST A WALLET-MASTER
+//*  FILE THAT ONLY GOT PART OF THE BATCH POSTED TO IT.
+//*****************************************************************
+//STEP030  EXEC PGM=WALRECON,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=WALLET.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//WALTMSTR DD DSN=WALLET.MASTER,DISP=SHR
+//*
