@@ -0,0 +1,73 @@
+//WALALLOC JOB (ACCT01),'WALLET ONE-TIME ALLOC',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1)
+//*****************************************************************
+//*  JOB..........: WALALLOC
+//*  DESCRIPTION..: ONE-TIME BOOTSTRAP JOB THAT DEFINES THE VSAM
+//*                 KSDS CLUSTERS, LOADS WALLET.MASTER WITH THE TWO
+//*                 DEMO WALLETS, AND PRE-ALLOCATES THE STANDING
+//*                 SEQUENTIAL DATASETS WALBATCH OPENS WITH SHR OR
+//*                 DISP=MOD ON EVERY RUN.  RUN THIS JOB ONCE,
+//*                 BEFORE THE FIRST EXECUTION OF WALBATCH, THEN
+//*                 NEVER AGAIN - WALBATCH MAINTAINS THESE DATASETS
+//*                 FROM THAT POINT ON.
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  -------------------------------------
+//*  2026-08-09 DLP   ORIGINAL BOOTSTRAP JOB.
+//*  2026-08-09 DLP   ADDED STEP015 TO LOAD THE TWO DEMO WALLETS
+//*                   THROUGH WALSEED.  A WALLET.MASTER CLUSTER THAT
+//*                   HAS BEEN DEFINED BUT NEVER LOADED OPENS WITH
+//*                   STATUS '00', NOT '35', SO WALTRAN'S OWN
+//*                   NOT-FOUND SEEDING LOGIC NEVER FIRES AGAINST A
+//*                   CLUSTER THIS JOB ALREADY DEFINED - THE DEMO
+//*                   WALLETS HAVE TO BE LOADED HERE INSTEAD.
+//*****************************************************************
+//*
+//*****************************************************************
+//*  STEP010 - DEFINE THE WALLET-MASTER AND CHECKPOINT VSAM KSDS
+//*  CLUSTERS.  WALTRAN'S 1000-INITIALIZE STILL WRITES THE FIRST
+//*  CHECKPOINT RECORD THE FIRST TIME IT FINDS WALLET.CHECKPOINT
+//*  EMPTY, SO ONLY WALLET.MASTER NEEDS A SEPARATE LOAD STEP BELOW.
+//*****************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(WALLET.MASTER)             -
+         INDEXED                                  -
+         KEYS(10 0)                               -
+         RECORDSIZE(50 50)                        -
+         TRACKS(5 5))
+  DEFINE CLUSTER (NAME(WALLET.CHECKPOINT)          -
+         INDEXED                                  -
+         KEYS(8 0)                                -
+         RECORDSIZE(52 52)                        -
+         TRACKS(1 1))
+/*
+//*
+//*****************************************************************
+//*  STEP015 - LOAD THE TWO OPENING DEMO WALLETS INTO THE NOW-EMPTY
+//*  WALLET.MASTER CLUSTER.  MUST RUN BEFORE WALBATCH EVER OPENS
+//*  WALLET.MASTER I-O, SINCE AN OPEN AGAINST AN EMPTY BUT DEFINED
+//*  KSDS NO LONGER LOOKS ANY DIFFERENT FROM ONE THAT IS ALREADY
+//*  SEEDED.
+//*****************************************************************
+//STEP015  EXEC PGM=WALSEED
+//STEPLIB  DD DSN=WALLET.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//WALTMSTR DD DSN=WALLET.MASTER,DISP=OLD
+//*
+//*****************************************************************
+//*  STEP020 - PRE-ALLOCATE THE REJECT AND GL-EXTRACT DATASETS THAT
+//*  WALBATCH OPENS WITH DISP=MOD SO A RESTART APPENDS TO THEM
+//*  INSTEAD OF NEEDING AN OUTPUT DISPOSITION EVERY RUN.
+//*****************************************************************
+//STEP020  EXEC PGM=IEFBR14
+//WALREJCT DD DSN=WALLET.TRANS.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//WALGLX   DD DSN=WALLET.GLEXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//*
