@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    WalletSeed.
+000300 AUTHOR.        D L PATEL.
+000400 INSTALLATION.  WALLET SERVICES BATCH.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*****************************************************************
+000800*    PROGRAM......: WalletSeed                                  *
+000900*    DESCRIPTION..: ONE-TIME LOAD OF THE TWO DEMO WALLETS INTO   *
+001000*                   A FRESHLY DEFINED, EMPTY WALLET-MASTER       *
+001100*                   CLUSTER.  RUN ONCE BY WALALLOC, RIGHT AFTER  *
+001200*                   THE CLUSTER IS DEFINED AND BEFORE WALBATCH'S *
+001300*                   FIRST EXECUTION - AN ALREADY-DEFINED KSDS    *
+001400*                   OPENS WITH STATUS '00' EVEN WHEN IT HAS NO   *
+001500*                   RECORDS ON IT, SO WALTRAN HAS NO RELIABLE    *
+001600*                   WAY TO TELL "EMPTY" FROM "ALREADY SEEDED"    *
+001700*                   AND CANNOT BE TRUSTED TO LOAD THE OPENING    *
+001800*                   BALANCES ITSELF.                             *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------- ----  -------------------------------------     *
+002200*    2026-08-09 DLP   ORIGINAL PROGRAM.                          *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT WALLET-MASTER-FILE ASSIGN TO "WALTMSTR"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS WM-WALLET-ID
+003400         FILE STATUS IS WM-FILE-STATUS.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  WALLET-MASTER-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY WALMSTR.
+004100*
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-FILE-STATUS-CODES.
+004400     05  WM-FILE-STATUS          PIC X(02) VALUE SPACES.
+004500         88  WM-STATUS-OK            VALUE '00'.
+004600*
+004700 01  WS-CURRENT-DATE-TIME.
+004800     05  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+004900     05  WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+005000*
+005100 01  WS-SEED-WALLET-ID           PIC X(10).
+005200 01  WS-SEED-BALANCE             PIC S9(9)V99.
+005300*
+005400 PROCEDURE DIVISION.
+005500*****************************************************************
+005600*    0000-MAINLINE                                               *
+005700*****************************************************************
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-SEED-WALLETS THRU 2000-EXIT.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+006300*
+006400*****************************************************************
+006500*    1000-INITIALIZE - OPEN THE EMPTY WALLET-MASTER CLUSTER FOR  *
+006600*    ITS ONE AND ONLY INITIAL LOAD.                              *
+006700*****************************************************************
+006800 1000-INITIALIZE.
+006900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007000     ACCEPT WS-CURRENT-TIME FROM TIME.
+007100     OPEN OUTPUT WALLET-MASTER-FILE.
+007200     IF NOT WM-STATUS-OK
+007300         DISPLAY 'ERROR OPENING WALLET-MASTER-FILE. FILE STATUS: '
+007400             WM-FILE-STATUS
+007500         MOVE 16 TO RETURN-CODE
+007600     END-IF.
+007700 1000-EXIT.
+007800     EXIT.
+007900*
+008000*****************************************************************
+008100*    2000-SEED-WALLETS - LOAD THE TWO OPENING DEMO BALANCES.     *
+008200*****************************************************************
+008300 2000-SEED-WALLETS.
+008400     MOVE 'WALLET0001' TO WS-SEED-WALLET-ID.
+008500     MOVE 100.00 TO WS-SEED-BALANCE.
+008600     PERFORM 2100-WRITE-SEED-RECORD THRU 2100-EXIT.
+008700     MOVE 'WALLET0002' TO WS-SEED-WALLET-ID.
+008800     MOVE 050.00 TO WS-SEED-BALANCE.
+008900     PERFORM 2100-WRITE-SEED-RECORD THRU 2100-EXIT.
+009000 2000-EXIT.
+009100     EXIT.
+009200*
+009300 2100-WRITE-SEED-RECORD.
+009400     INITIALIZE WM-WALLET-RECORD.
+009500     MOVE WS-SEED-WALLET-ID TO WM-WALLET-ID.
+009600     SET WM-STATUS-ACTIVE TO TRUE.
+009700     MOVE WS-SEED-BALANCE TO WM-BALANCE.
+009800     MOVE WS-CURRENT-DATE TO WM-LAST-UPDT-DATE.
+009900     MOVE WS-CURRENT-TIME TO WM-LAST-UPDT-TIME.
+010000     WRITE WM-WALLET-RECORD.
+010100     IF NOT WM-STATUS-OK
+010200         DISPLAY 'ERROR WRITING SEED RECORD. FILE STATUS: '
+010300             WM-FILE-STATUS
+010400         MOVE 16 TO RETURN-CODE
+010500     END-IF.
+010600 2100-EXIT.
+010700     EXIT.
+010800*
+010900*****************************************************************
+011000*    9000-TERMINATE - CLOSE THE FILE.                            *
+011100*****************************************************************
+011200 9000-TERMINATE.
+011300     CLOSE WALLET-MASTER-FILE.
+011400     DISPLAY 'WALLET-MASTER SEEDED WITH 2 DEMO WALLETS.'.
+011500 9000-EXIT.
+011600     EXIT.
