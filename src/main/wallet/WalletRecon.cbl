@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    WalletRecon.
+000300 AUTHOR.        D L PATEL.
+000400 INSTALLATION.  WALLET SERVICES BATCH.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*****************************************************************
+000800*    PROGRAM......: WalletRecon                                 *
+000900*    DESCRIPTION..: END-OF-DAY TRIAL BALANCE AND RECONCILIATION *
+001000*                   REPORT.  LISTS EVERY WALLET ON THE          *
+001100*                   WALLET-MASTER FILE WITH ITS CURRENT         *
+001200*                   BALANCE, THEN FOOTS THE TOTAL DEBITS AND    *
+001300*                   CREDITS POSTED TODAY FROM THE AUDIT         *
+001400*                   JOURNAL, FLAGGING ANY RUN WHERE THE TWO     *
+001500*                   TOTALS DO NOT TIE OUT.                      *
+001600*    MODIFICATION HISTORY                                      *
+001700*    DATE       INIT  DESCRIPTION                               *
+001800*    ---------- ----  -------------------------------------    *
+001900*    2026-08-09 DLP   ORIGINAL PROGRAM.                         *
+001950*    2026-08-09 DLP   WIDENED THE REPORT TOTALS TO PIC          *
+001960*                     S9(11)V99 TO MATCH THE WALLET-MASTER      *
+001970*                     AND AUDIT JOURNAL DECIMAL CURRENCY        *
+001980*                     FIELDS.                                   *
+001990*    2026-08-09 DLP   3200-ACCUMULATE-AUDIT-RECORD NOW FOOTS    *
+001991*                     DEBITS FROM THE FROM-WALLET'S OWN BALANCE *
+001992*                     MOVEMENT AND CREDITS FROM THE TO-WALLET'S *
+001993*                     OWN BALANCE MOVEMENT, INSTEAD OF POSTING  *
+001994*                     THE SAME AU-AMOUNT TO BOTH SIDES, SO THE  *
+001995*                     TIE-OUT CHECK CAN ACTUALLY CATCH A        *
+001996*                     MISMATCH.  OPEN INPUT WALLET-MASTER-FILE  *
+001997*                     IS NOW STATUS-CHECKED LIKE EVERY OTHER    *
+001998*                     FILE OPEN IN THE PROGRAM.                 *
+001999*    2026-08-09 DLP   DOCUMENTED THE DYNAM COMPILE OPTION THIS   *
+001999*                     PROGRAM NEEDS FOR ITS DYNAMIC AUDIT-FILE   *
+001999*                     ASSIGN CLAUSE TO WORK AT RUN TIME.         *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT WALLET-MASTER-FILE ASSIGN TO "WALTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS WM-WALLET-ID
+003100         FILE STATUS IS WM-FILE-STATUS.
+003150*    WS-AUDIT-FILE-NAME HOLDS A FULL DATASET NAME BUILT AT RUN   *
+003160*    TIME (WALAUDT.YYYYMMDD), NOT AN EIGHT-CHARACTER DDNAME, SO  *
+003170*    THIS PROGRAM MUST BE LINK-EDITED FROM AN OBJECT COMPILED    *
+003180*    WITH THE DYNAM OPTION FOR THE RUNTIME TO DYNAMICALLY        *
+003190*    ALLOCATE IT FROM THIS ASSIGN CLAUSE AT OPEN TIME.           *
+003200     SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS AU-FILE-STATUS.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  WALLET-MASTER-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY WALMSTR.
+004100*
+004200 FD  AUDIT-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY WALAUDT.
+004500*
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-FILE-STATUS-CODES.
+004800     05  WM-FILE-STATUS          PIC X(02) VALUE SPACES.
+004900         88  WM-STATUS-OK            VALUE '00'.
+005000     05  AU-FILE-STATUS          PIC X(02) VALUE SPACES.
+005100         88  AU-STATUS-OK            VALUE '00'.
+005200*
+005300 01  WS-EOF-SWITCHES.
+005400     05  WS-WALLET-EOF-SW        PIC X(01) VALUE 'N'.
+005500         88  WALLET-EOF              VALUE 'Y'.
+005600     05  WS-AUDIT-EOF-SW         PIC X(01) VALUE 'N'.
+005700         88  AUDIT-EOF               VALUE 'Y'.
+005800*
+005900 01  WS-REPORT-TOTALS.
+006000     05  WS-WALLET-COUNT         PIC 9(05) VALUE ZERO.
+006100     05  WS-TOTAL-BALANCE        PIC S9(11)V99 VALUE ZERO.
+006200     05  WS-TOTAL-DEBITS         PIC S9(11)V99 VALUE ZERO.
+006300     05  WS-TOTAL-CREDITS        PIC S9(11)V99 VALUE ZERO.
+006400*
+006500 01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+006600 01  WS-AUDIT-FILE-NAME          PIC X(20) VALUE SPACES.
+006700*
+006800 PROCEDURE DIVISION.
+006900*****************************************************************
+007000*    0000-MAINLINE                                              *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     PERFORM 2000-REPORT-WALLETS THRU 2000-EXIT.
+007500     PERFORM 3000-FOOT-AUDIT-JOURNAL THRU 3000-EXIT.
+007600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007700     STOP RUN.
+007800*
+007900*****************************************************************
+008000*    1000-INITIALIZE - OPEN THE WALLET MASTER AND BUILD TODAY'S *
+008100*    AUDIT JOURNAL FILE NAME.                                   *
+008200*****************************************************************
+008300 1000-INITIALIZE.
+008400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008500     STRING 'WALAUDT.' WS-CURRENT-DATE DELIMITED BY SIZE
+008600         INTO WS-AUDIT-FILE-NAME.
+008700     OPEN INPUT WALLET-MASTER-FILE.
+008710     IF NOT WM-STATUS-OK
+008720         DISPLAY 'ERROR OPENING WALLET-MASTER-FILE. STATUS: '
+008730             WM-FILE-STATUS
+008740         MOVE 16 TO RETURN-CODE
+008750     END-IF.
+008800     DISPLAY 'WALLET TRIAL BALANCE - ' WS-CURRENT-DATE.
+008900     DISPLAY '------------------------------------------'.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009300*****************************************************************
+009400*    2000-REPORT-WALLETS - LIST EVERY WALLET ON THE MASTER FILE *
+009500*    WITH ITS CURRENT BALANCE AND ACCUMULATE THE GRAND TOTAL.   *
+009600*****************************************************************
+009700 2000-REPORT-WALLETS.
+009800     PERFORM 2100-READ-WALLET-MASTER THRU 2100-EXIT.
+009900     PERFORM 2200-PRINT-WALLET-RECORD THRU 2200-EXIT
+010000         UNTIL WALLET-EOF.
+010100     DISPLAY '------------------------------------------'.
+010200     DISPLAY 'WALLETS LISTED.......: ' WS-WALLET-COUNT.
+010300     DISPLAY 'TOTAL OF ALL BALANCES: ' WS-TOTAL-BALANCE.
+010400 2000-EXIT.
+010500     EXIT.
+010600*
+010700 2100-READ-WALLET-MASTER.
+010800     READ WALLET-MASTER-FILE
+010900         AT END
+011000             SET WALLET-EOF TO TRUE
+011100     END-READ.
+011200 2100-EXIT.
+011300     EXIT.
+011400*
+011500 2200-PRINT-WALLET-RECORD.
+011600     DISPLAY WM-WALLET-ID ' BALANCE: ' WM-BALANCE.
+011700     ADD 1 TO WS-WALLET-COUNT.
+011800     ADD WM-BALANCE TO WS-TOTAL-BALANCE.
+011900     PERFORM 2100-READ-WALLET-MASTER THRU 2100-EXIT.
+012000 2200-EXIT.
+012100     EXIT.
+012200*
+012300*****************************************************************
+012400*    3000-FOOT-AUDIT-JOURNAL - SUM THE DEBITS AND CREDITS       *
+012500*    POSTED TODAY AND CONFIRM THEY TIE OUT.  A DAY WITH NO      *
+012600*    ACTIVITY HAS NO JOURNAL AND FOOTS TO ZERO EACH SIDE.       *
+012650*    DEBITS ARE THE FROM-WALLET'S OWN BALANCE MOVEMENT AND      *
+012660*    CREDITS ARE THE TO-WALLET'S OWN BALANCE MOVEMENT, FOOTED   *
+012670*    INDEPENDENTLY OF ONE ANOTHER SO THE TIE-OUT BELOW MEANS    *
+012680*    SOMETHING.                                                 *
+012700*****************************************************************
+012800 3000-FOOT-AUDIT-JOURNAL.
+012900     OPEN INPUT AUDIT-FILE.
+013000     IF AU-STATUS-OK
+014000         PERFORM 3100-READ-AUDIT-RECORD THRU 3100-EXIT
+015000         PERFORM 3200-ACCUMULATE-AUDIT-RECORD THRU 3200-EXIT
+016000             UNTIL AUDIT-EOF
+017000         CLOSE AUDIT-FILE
+018000     ELSE
+019000         DISPLAY 'NO AUDIT JOURNAL FOUND FOR TODAY.'
+020000     END-IF.
+020100     PERFORM 3900-PRINT-RECONCILIATION THRU 3900-EXIT.
+020200 3000-EXIT.
+020300     EXIT.
+020400*
+020500 3100-READ-AUDIT-RECORD.
+020600     READ AUDIT-FILE
+020700         AT END
+020800             SET AUDIT-EOF TO TRUE
+020900     END-READ.
+021000 3100-EXIT.
+021100     EXIT.
+021200*
+021300 3200-ACCUMULATE-AUDIT-RECORD.
+021400     IF AU-RESULT-POSTED
+021450         COMPUTE WS-TOTAL-DEBITS =
+021460             WS-TOTAL-DEBITS + AU-FROM-BALANCE-BEFORE
+021470                 - AU-FROM-BALANCE
+021600         COMPUTE WS-TOTAL-CREDITS =
+021620             WS-TOTAL-CREDITS + AU-TO-BALANCE
+021640                 - AU-TO-BALANCE-BEFORE
+021700     END-IF.
+021800     PERFORM 3100-READ-AUDIT-RECORD THRU 3100-EXIT.
+021900 3200-EXIT.
+022000     EXIT.
+022100*
+022200 3900-PRINT-RECONCILIATION.
+022300     DISPLAY '------------------------------------------'.
+022400     DISPLAY 'TOTAL DEBITS POSTED TODAY .: ' WS-TOTAL-DEBITS.
+022500     DISPLAY 'TOTAL CREDITS POSTED TODAY : ' WS-TOTAL-CREDITS.
+022600     IF WS-TOTAL-DEBITS = WS-TOTAL-CREDITS
+022700         DISPLAY 'RECONCILIATION OK. DEBITS AND CREDITS TIE.'
+022800     ELSE
+022900         DISPLAY 'RECONCILIATION ERROR. DEBITS AND CREDITS '
+023000             'DO NOT TIE OUT.'
+023100         MOVE 16 TO RETURN-CODE
+023200     END-IF.
+023300 3900-EXIT.
+023400     EXIT.
+023500*
+023600*****************************************************************
+023700*    9000-TERMINATE - CLOSE FILES AND END THE RUN.               *
+023800*****************************************************************
+023900 9000-TERMINATE.
+024000     CLOSE WALLET-MASTER-FILE.
+024100 9000-EXIT.
+024200     EXIT.
